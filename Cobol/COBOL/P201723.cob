@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANIVER.
+       AUTHOR. LEONARDO DE JESUS BONDIOLI.
+      *******************************************************
+      * RELATORIO DE ANIVERSARIANTES DA FATEC (MES/DIA/DIAS) *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGO
+                    COPY AMIGOSEL.
+       SELECT RELAT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+       SELECT ORDANIV ASSIGN TO "ORDANIV.WRK".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAMIGO.DAT".
+       01 REGAMIGO.
+                COPY REGAMIGO REPLACING ==:TAG:== BY == ==.
+      *
+       FD RELAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RANIVER.LST".
+       01 LINRELAT            PIC X(80).
+      *
+       SD ORDANIV.
+       01 REG-ORD.
+          05 ORD-MES          PIC 9(02).
+          05 ORD-DIA          PIC 9(02).
+          05 ORD-APELIDO      PIC X(12).
+          05 ORD-NOME         PIC X(30).
+          05 ORD-EMAIL        PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 W-MODO       PIC X(01) VALUE SPACES.
+          88 MODO-MES        VALUE "M".
+          88 MODO-PERIODO    VALUE "P".
+       77 W-MES-PARM   PIC 9(02) VALUE ZEROS.
+       77 W-DIAS-PARM  PIC 9(03) VALUE ZEROS.
+       77 W-CONT-LIN   PIC 9(02) VALUE ZEROS.
+       77 W-CONT-PAG   PIC 9(04) VALUE ZEROS.
+       77 W-CONT-REG   PIC 9(06) VALUE ZEROS.
+       77 W-LIN-PAG    PIC 9(02) VALUE 50.
+       77 W-ACHOU      PIC 9(01) VALUE ZEROS.
+          88 ACHOU-DATA      VALUE 1.
+       77 W-IND        PIC 9(03) VALUE ZEROS.
+       77 W-ANO-4      PIC 9(04) VALUE ZEROS.
+       77 W-BISSEXTO   PIC 9(01) VALUE ZEROS.
+          88 ANO-BISSEXTO    VALUE 1.
+       77 W-RESTO      PIC 9(04) VALUE ZEROS.
+      *
+       01 TAB-DIAS-MES-V.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 28.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+       01 TAB-DIAS-MES REDEFINES TAB-DIAS-MES-V.
+          05 DIAS-MES-VAL    PIC 9(02) OCCURS 12 TIMES.
+       77 W-DIAMES-N   PIC 9(04) VALUE ZEROS.
+      *
+       01 W-HOJE.
+          05 W-HOJE-ANO       PIC 9(04).
+          05 W-HOJE-MES       PIC 9(02).
+          05 W-HOJE-DIA       PIC 9(02).
+      *
+       01 TAB-PROX-DATAS.
+          05 PROX-DATA OCCURS 370 TIMES INDEXED BY IX-PROX.
+             10 PROX-MES      PIC 9(02).
+             10 PROX-DIA      PIC 9(02).
+       77 W-QTD-PROX   PIC 9(03) VALUE ZEROS.
+      *
+       01 CAB1.
+          05 FILLER          PIC X(20) VALUE "FATEC - RELATORIO DE".
+          05 FILLER          PIC X(24) VALUE " ANIVERSARIANTES       ".
+          05 FILLER          PIC X(08) VALUE "PAGINA: ".
+          05 CAB1-PAG        PIC ZZZ9.
+       01 CAB2.
+          05 FILLER          PIC X(08) VALUE "DIA/MES".
+          05 FILLER          PIC X(12) VALUE "APELIDO".
+          05 FILLER          PIC X(30) VALUE "NOME".
+          05 FILLER          PIC X(30) VALUE "EMAIL".
+       01 LINDET.
+          05 LD-DIAMES       PIC 99/99.
+          05 FILLER          PIC X(02) VALUE SPACES.
+          05 LD-APELIDO      PIC X(12).
+          05 LD-NOME         PIC X(30).
+          05 LD-EMAIL        PIC X(30).
+       01 LINTOT.
+          05 FILLER          PIC X(30) VALUE
+                              "TOTAL DE ANIVERSARIANTES:".
+          05 LT-TOTAL        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ANV-PARM.
+                DISPLAY "RELATORIO DE ANIVERSARIANTES - INFORME O MODO"
+                DISPLAY "M = ANIVERSARIANTES DE UM MES"
+                DISPLAY "P = ANIVERSARIANTES NOS PROXIMOS N DIAS"
+                ACCEPT W-MODO FROM CONSOLE
+                IF W-MODO NOT = "M" AND "m" AND "P" AND "p"
+                   DISPLAY "*** MODO INVALIDO - DIGITE M OU P ***"
+                   GO TO ANV-PARM.
+                IF W-MODO = "m" MOVE "M" TO W-MODO.
+                IF W-MODO = "p" MOVE "P" TO W-MODO.
+                IF MODO-MES
+                   DISPLAY "INFORME O MES (01-12): "
+                   ACCEPT W-MES-PARM FROM CONSOLE
+                   IF W-MES-PARM < 1 OR W-MES-PARM > 12
+                      DISPLAY "*** MES INVALIDO ***"
+                      GO TO ANV-PARM
+                   END-IF
+                ELSE
+                   DISPLAY "INFORME A QUANTIDADE DE DIAS (1-365): "
+                   ACCEPT W-DIAS-PARM FROM CONSOLE
+                   IF W-DIAS-PARM < 1 OR W-DIAS-PARM > 365
+                      DISPLAY "*** QUANTIDADE INVALIDA ***"
+                      GO TO ANV-PARM
+                   ELSE
+                      PERFORM ANV-MONTA-PROX THRU ANV-MONTA-PROX-FIM
+                   END-IF
+                END-IF.
+      *
+       ANV-OP0.
+                OPEN INPUT AMIGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO AMIGO - " ST-ERRO
+                   GO TO ANV-FIMS.
+                OPEN OUTPUT RELAT
+                IF ST-REL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO RELATORIO - " ST-REL
+                   CLOSE AMIGO
+                   GO TO ANV-FIMS.
+                SORT ORDANIV
+                     ON ASCENDING KEY ORD-MES ORD-DIA
+                     INPUT PROCEDURE  IS ANV-SEL   THRU ANV-SEL-FIM
+                     OUTPUT PROCEDURE IS ANV-IMP   THRU ANV-IMP-FIM
+                CLOSE AMIGO
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE W-CONT-REG TO LT-TOTAL
+                MOVE LINTOT TO LINRELAT
+                WRITE LINRELAT
+                CLOSE RELAT.
+       ANV-FIMS.
+                STOP RUN.
+      *
+      **************************************************
+      * MONTA A TABELA DE DATAS (MES/DIA) DOS PROXIMOS  *
+      * N DIAS A PARTIR DE HOJE, IGNORANDO O ANO        *
+      **************************************************
+       ANV-MONTA-PROX.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE ZEROS TO W-QTD-PROX
+                MOVE W-HOJE-MES TO PROX-MES (1)
+                MOVE W-HOJE-DIA TO PROX-DIA (1)
+                MOVE 1 TO W-QTD-PROX
+                PERFORM ANV-PROX-DIA THRU ANV-PROX-DIA-FIM
+                        W-DIAS-PARM TIMES.
+       ANV-MONTA-PROX-FIM.
+                EXIT.
+      *
+       ANV-PROX-DIA.
+                ADD 1 TO W-QTD-PROX
+                MOVE PROX-MES (W-QTD-PROX - 1) TO
+                                     PROX-MES (W-QTD-PROX)
+                MOVE PROX-DIA (W-QTD-PROX - 1) TO
+                                     PROX-DIA (W-QTD-PROX)
+                MOVE W-HOJE-ANO TO W-ANO-4
+                PERFORM ANV-BISSEXTO THRU ANV-BISSEXTO-FIM
+                MOVE ZEROS TO W-BISSEXTO
+                IF ANO-BISSEXTO AND PROX-MES (W-QTD-PROX) = 02
+                   MOVE 29 TO DIAS-MES-VAL (2)
+                ELSE
+                   MOVE 28 TO DIAS-MES-VAL (2).
+                ADD 1 TO PROX-DIA (W-QTD-PROX)
+                IF PROX-DIA (W-QTD-PROX) >
+                              DIAS-MES-VAL (PROX-MES (W-QTD-PROX))
+                   MOVE 1 TO PROX-DIA (W-QTD-PROX)
+                   ADD 1 TO PROX-MES (W-QTD-PROX)
+                   IF PROX-MES (W-QTD-PROX) > 12
+                      MOVE 1 TO PROX-MES (W-QTD-PROX)
+                      ADD 1 TO W-HOJE-ANO.
+       ANV-PROX-DIA-FIM.
+                EXIT.
+      *
+       ANV-BISSEXTO.
+                MOVE ZEROS TO W-BISSEXTO
+                DIVIDE W-ANO-4 BY 4 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   GO TO ANV-BISSEXTO-FIM.
+                DIVIDE W-ANO-4 BY 100 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   MOVE 1 TO W-BISSEXTO
+                   GO TO ANV-BISSEXTO-FIM.
+                DIVIDE W-ANO-4 BY 400 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO = ZEROS
+                   MOVE 1 TO W-BISSEXTO.
+       ANV-BISSEXTO-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * SELECAO DOS AMIGOS QUE CASAM COM O CRITERIO  *
+      ***********************************************
+       ANV-SEL.
+                MOVE SPACES TO NOME
+                START AMIGO KEY IS NOT LESS CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "10" TO ST-ERRO
+                ELSE
+                   READ AMIGO NEXT RECORD.
+       ANV-SEL-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO ANV-SEL-FIM.
+                MOVE ZEROS TO W-ACHOU
+                IF MODO-MES
+                   IF MES = W-MES-PARM
+                      MOVE 1 TO W-ACHOU
+                ELSE
+                   PERFORM ANV-VERIF-PROX THRU ANV-VERIF-PROX-FIM.
+                IF ACHOU-DATA
+                   MOVE MES     TO ORD-MES
+                   MOVE DIA     TO ORD-DIA
+                   MOVE APELIDO TO ORD-APELIDO
+                   MOVE NOME    TO ORD-NOME
+                   MOVE EMAIL   TO ORD-EMAIL
+                   RELEASE REG-ORD.
+                READ AMIGO NEXT RECORD
+                GO TO ANV-SEL-LOOP.
+       ANV-SEL-FIM.
+                EXIT.
+      *
+       ANV-VERIF-PROX.
+                MOVE ZEROS TO W-ACHOU
+                PERFORM VARYING IX-PROX FROM 1 BY 1
+                        UNTIL IX-PROX > W-QTD-PROX
+                                  OR ACHOU-DATA
+                   IF MES = PROX-MES (IX-PROX)
+                      AND DIA = PROX-DIA (IX-PROX)
+                      MOVE 1 TO W-ACHOU
+                   END-IF
+                END-PERFORM.
+       ANV-VERIF-PROX-FIM.
+                EXIT.
+      *
+      **************************************************
+      * IMPRESSAO DO RELATORIO JA EM ORDEM MES/DIA      *
+      **************************************************
+       ANV-IMP.
+                MOVE ZEROS TO W-CONT-LIN W-CONT-PAG W-CONT-REG
+                MOVE "00" TO ST-ERRO
+                RETURN ORDANIV AT END MOVE "10" TO ST-ERRO.
+       ANV-IMP-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO ANV-IMP-FIM.
+                IF W-CONT-LIN = ZEROS OR W-CONT-LIN NOT LESS W-LIN-PAG
+                   PERFORM ANV-CAB THRU ANV-CAB-FIM.
+                COMPUTE W-DIAMES-N = ORD-DIA * 100 + ORD-MES
+                MOVE W-DIAMES-N  TO LD-DIAMES
+                MOVE ORD-APELIDO TO LD-APELIDO
+                MOVE ORD-NOME    TO LD-NOME
+                MOVE ORD-EMAIL   TO LD-EMAIL
+                MOVE LINDET      TO LINRELAT
+                WRITE LINRELAT
+                ADD 1 TO W-CONT-LIN
+                ADD 1 TO W-CONT-REG
+                RETURN ORDANIV AT END MOVE "10" TO ST-ERRO
+                GO TO ANV-IMP-LOOP.
+       ANV-CAB.
+                ADD 1 TO W-CONT-PAG
+                MOVE W-CONT-PAG TO CAB1-PAG
+                IF W-CONT-PAG NOT = 1
+                   MOVE SPACES TO LINRELAT
+                   WRITE LINRELAT AFTER ADVANCING PAGE
+                ELSE
+                   NEXT SENTENCE.
+                MOVE CAB1 TO LINRELAT
+                WRITE LINRELAT
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE CAB2 TO LINRELAT
+                WRITE LINRELAT
+                MOVE ZEROS TO W-CONT-LIN.
+       ANV-CAB-FIM.
+                EXIT.
+       ANV-IMP-FIM.
+                EXIT.
