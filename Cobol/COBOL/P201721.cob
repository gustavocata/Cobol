@@ -11,13 +11,11 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT AMIGO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS APELIDO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
-                                                      WITH DUPLICATES.
+       SELECT AMIGO
+                    COPY AMIGOSEL.
+       SELECT AUDITAMI ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUDIT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -26,15 +24,13 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CAMIGO.DAT".
        01 REGAMIGO.
-                03 APELIDO         PIC X(12).
-                03 NOME            PIC X(30).
-                03 EMAIL           PIC X(30).
-                03 DATANASCT.
-                   05 DIA          PIC 9(02).
-                   05 MES          PIC 9(02).
-                   05 ANO.
-                      07 SEC       PIC 9(02).
-                      07 ANOD      PIC 9(02).
+                COPY REGAMIGO REPLACING ==:TAG:== BY == ==.
+      *
+       FD AUDITAMI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITAMI.DAT".
+       01 REGAUDIT.
+                COPY REGAUDIT.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,13 +39,63 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-AUDIT     PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+      *
+      * AREA PARA GUARDAR O REGISTRO ORIGINAL (ANTES DE QUALQUER
+      * ALTERACAO) PARA USO NA GRAVACAO DA AUDITORIA (ALT/EXC).
+       01 W-REGAMIGO-ANTES.
+                COPY REGAMIGO REPLACING ==:TAG:== BY ==AN-==.
+      *
+      * AREA PARA GUARDAR O REGISTRO EM EDICAO ENQUANTO OS CAMPOS SAO
+      * REUTILIZADOS PARA CONSULTAS DE DUPLICIDADE (APELIDO/EMAIL).
+       01 W-REGAMIGO-SAVE.
+                COPY REGAMIGO REPLACING ==:TAG:== BY ==SV-==.
+      *
+      * AREA PARA VALIDACAO DE DATANASCT (DIAS POR MES, ANO BISSEXTO)
+       01 TAB-DIAS-MES-V.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 28.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+       01 TAB-DIAS-MES REDEFINES TAB-DIAS-MES-V.
+          05 DIAS-MES-VAL    PIC 9(02) OCCURS 12 TIMES.
+       01 W-HOJE.
+          05 W-HOJE-ANO      PIC 9(04).
+          05 W-HOJE-MES      PIC 9(02).
+          05 W-HOJE-DIA      PIC 9(02).
+       77 W-AA4        PIC 9(04) VALUE ZEROS.
+       77 W-MAXDIA     PIC 9(02) VALUE ZEROS.
+       77 W-IND        PIC 9(02) VALUE ZEROS.
+       77 W-RESTO      PIC 9(04) VALUE ZEROS.
+       77 W-BISSEXTO   PIC 9(01) VALUE ZEROS.
+          88 ANO-BISSEXTO    VALUE 1.
+       77 W-DATNASC-N  PIC 9(08) VALUE ZEROS.
+       77 W-HOJE-N     PIC 9(08) VALUE ZEROS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-LOGIN.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 20) "CADASTRO DE AMIGOS DA FATEC"
+                DISPLAY (03, 01) "CODIGO DO OPERADOR: "
+                ACCEPT (03, 22) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR E OBRIGATORIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-LOGIN.
        INC-OP0.
            OPEN I-O AMIGO
            IF ST-ERRO NOT = "00"
@@ -65,15 +111,34 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       AUD-OP0.
+                OPEN EXTEND AUDITAMI
+                IF ST-AUDIT NOT = "00"
+                     IF ST-AUDIT = "30"
+                           OPEN OUTPUT AUDITAMI
+                           CLOSE AUDITAMI
+                           MOVE "*** ARQUIVO AUDITAMI SENDO CRIADO **"
+                                                              TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO AUD-OP0
+                        ELSE
+                           MOVE "ERRO NA ABERTURA DO AUDITAMI " TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           CLOSE AMIGO
+                           GO TO ROT-FIM
+                     ELSE
+                         NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS  TO DATANASCT
-                MOVE SPACES TO APELIDO NOME EMAIL.
+                MOVE SPACES TO APELIDO NOME EMAIL TELEFONE CATEGORIA.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "BEM-VINDO AO CADASTRO DE AMIGO"
                 DISPLAY (04, 01) "APELIDO:             "
                 DISPLAY (05, 01) "NOME:                "
                 DISPLAY (06, 01) "EMAIL:               "
-                DISPLAY (07, 01) "NASCIMENTO:          ".
+                DISPLAY (07, 01) "NASCIMENTO:          "
+                DISPLAY (08, 01) "TELEFONE:            "
+                DISPLAY (09, 01) "CATEGORIA (E/D/A/H): ".
              
        INC-002.
                 ACCEPT  (04, 21) APELIDO
@@ -95,9 +160,12 @@
                       DISPLAY (06, 21) EMAIL
                       MOVE DATANASCT TO MASC1
                       DISPLAY (07, 21) MASC1
+                      DISPLAY (08, 21) TELEFONE
+                      DISPLAY (09, 21) CATEGORIA
 
                       MOVE "*** AMIGO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE REGAMIGO TO W-REGAMIGO-ANTES
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
                    ELSE
@@ -114,13 +182,86 @@
                 ACCEPT (06, 21) EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
+                IF EMAIL = SPACES
+                   MOVE "*** EMAIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+       LER-AMIGO02.
+                MOVE REGAMIGO TO W-REGAMIGO-SAVE
+                READ AMIGO KEY IS CHAVE3
+                IF ST-ERRO = "00"
+                   IF APELIDO NOT = SV-APELIDO
+                      MOVE W-REGAMIGO-SAVE TO REGAMIGO
+                      MOVE "*** EMAIL JA CADASTRADO P/ OUTRO AMIGO ***"
+                                                              TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-004
+                   ELSE
+                      MOVE W-REGAMIGO-SAVE TO REGAMIGO
+                ELSE
+                   MOVE W-REGAMIGO-SAVE TO REGAMIGO.
        INC-005.
                 ACCEPT (07, 21) DATANASCT
                 MOVE DATANASCT TO MASC1
                 DISPLAY (07, 21) MASC1
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
-      
+       INC-006.
+                ACCEPT (08, 21) TELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+       INC-007.
+                ACCEPT (09, 21) CATEGORIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF CATEGORIA NOT = "E" AND "e"
+                              AND "D" AND "d"
+                              AND "A" AND "a"
+                              AND "H" AND "h"
+                   MOVE "*** CATEGORIA INVALIDA (E/D/A/H) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+                IF CATEGORIA = "e" MOVE "E" TO CATEGORIA.
+                IF CATEGORIA = "d" MOVE "D" TO CATEGORIA.
+                IF CATEGORIA = "a" MOVE "A" TO CATEGORIA.
+                IF CATEGORIA = "h" MOVE "H" TO CATEGORIA.
+      *
+      ***********************************************
+      * VALIDACAO DA DATA DE NASCIMENTO INFORMADA    *
+      ***********************************************
+       INC-008.
+                IF MES < 1 OR MES > 12
+                   MOVE "*** MES INVALIDO NA DATA DE NASCIMENTO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                IF SEC NOT = 19 AND SEC NOT = 20
+                   MOVE "*** SECULO INVALIDO NA DATA DE NASCIMENTO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                COMPUTE W-AA4 = SEC * 100 + ANOD
+                PERFORM INC-BISSEXTO THRU INC-BISSEXTO-FIM
+                MOVE DIAS-MES-VAL (MES) TO W-MAXDIA
+                IF MES = 02 AND ANO-BISSEXTO
+                   MOVE 29 TO W-MAXDIA.
+                IF DIA < 1 OR DIA > W-MAXDIA
+                   MOVE "*** DIA INVALIDO NA DATA DE NASCIMENTO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-DATNASC-N = W-AA4 * 10000 + MES * 100 + DIA
+                COMPUTE W-HOJE-N = W-HOJE-ANO * 10000
+                                     + W-HOJE-MES * 100 + W-HOJE-DIA
+                IF W-DATNASC-N > W-HOJE-N
+                   MOVE "*** DATA DE NASCIMENTO NO FUTURO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                IF W-HOJE-ANO - W-AA4 > 110
+                   MOVE "*** ANO DE NASCIMENTO IMPROVAVEL ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -142,6 +283,10 @@
        INC-WR1.
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO AUD-ACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE REGAMIGO TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -154,6 +299,21 @@
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+      *
+       INC-BISSEXTO.
+                MOVE ZEROS TO W-BISSEXTO
+                DIVIDE W-AA4 BY 4 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   GO TO INC-BISSEXTO-FIM.
+                DIVIDE W-AA4 BY 100 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   MOVE 1 TO W-BISSEXTO
+                   GO TO INC-BISSEXTO-FIM.
+                DIVIDE W-AA4 BY 400 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO = ZEROS
+                   MOVE 1 TO W-BISSEXTO.
+       INC-BISSEXTO-FIM.
+                EXIT.
       *
       *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
@@ -161,10 +321,11 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+                  "F1=NOVO REGISTRO F2=ALTERAR F3=EXCLUIR F4=CONSULTAR"
+                ACCEPT (23, 66) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -173,6 +334,8 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO INC-001.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -188,6 +351,10 @@
        EXC-DL1.
                 DELETE AMIGO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO AUD-ACAO
+                   MOVE W-REGAMIGO-ANTES TO AUD-ANTES
+                   MOVE SPACES TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -211,6 +378,10 @@
        ALT-RW1.
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO AUD-ACAO
+                   MOVE W-REGAMIGO-ANTES TO AUD-ANTES
+                   MOVE REGAMIGO TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -219,11 +390,28 @@
                 GO TO ROT-FIM.
       *
       **********************
+      * ROTINA DE AUDITORIA *
+      **********************
+      *
+       AUD-GRAVA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                MOVE APELIDO    TO AUD-APELIDO
+                WRITE REGAUDIT
+                IF ST-AUDIT NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO AUDITAMI" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       AUD-GRAVA-FIM.
+                EXIT.
+      *
+      **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                CLOSE AUDITAMI
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
