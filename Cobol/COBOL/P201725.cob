@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERAMIGO.
+       AUTHOR. LEONARDO DE JESUS BONDIOLI.
+      *******************************************************
+      * VERIFICACAO NOTURNA DE INTEGRIDADE DO CAMIGO.DAT     *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGO
+                    COPY AMIGOSEL.
+       SELECT AMIGO2 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS RANDOM
+                    RECORD KEY   IS A2-APELIDO
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT RELAT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAMIGO.DAT".
+       01 REGAMIGO.
+                COPY REGAMIGO REPLACING ==:TAG:== BY == ==.
+      *
+       FD AMIGO2
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAMIGO.DAT".
+       01 REGAMIGO2.
+                COPY REGAMIGO REPLACING ==:TAG:== BY ==A2-==.
+      *
+       FD RELAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXCAMIGO.LST".
+       01 LINRELAT            PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-ERRO2        PIC X(02) VALUE "00".
+       77 ST-REL          PIC X(02) VALUE "00".
+       77 W-CONT-LIN      PIC 9(02) VALUE ZEROS.
+       77 W-CONT-PAG      PIC 9(04) VALUE ZEROS.
+       77 W-LIN-PAG       PIC 9(02) VALUE 50.
+       77 W-CONT-PRIM     PIC 9(06) VALUE ZEROS.
+       77 W-CONT-ALT      PIC 9(06) VALUE ZEROS.
+       77 W-CONT-EXCEC    PIC 9(06) VALUE ZEROS.
+      *
+       01 CAB1.
+          05 FILLER          PIC X(20) VALUE "FATEC - CADASTRO DE ".
+          05 FILLER          PIC X(24) VALUE "AMIGOS - VERIF.INTEGR.".
+          05 FILLER          PIC X(08) VALUE "PAGINA: ".
+          05 CAB1-PAG        PIC ZZZ9.
+       01 CAB2.
+          05 FILLER          PIC X(12) VALUE "APELIDO".
+          05 FILLER          PIC X(66) VALUE "OCORRENCIA".
+       01 LINDET.
+          05 LD-APELIDO      PIC X(12).
+          05 LD-OCORR        PIC X(66).
+       01 LINTOT1.
+          05 FILLER          PIC X(30) VALUE
+                              "REGISTROS LIDOS (CHAVE PRIM.):".
+          05 LT-PRIM         PIC ZZZ.ZZ9.
+       01 LINTOT2.
+          05 FILLER          PIC X(30) VALUE
+                              "REGISTROS LIDOS (CHAVE2/NOME):".
+          05 LT-ALT          PIC ZZZ.ZZ9.
+       01 LINTOT3.
+          05 FILLER          PIC X(30) VALUE
+                              "TOTAL DE EXCECOES ENCONTRADAS:".
+          05 LT-EXCEC        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       VER-OP0.
+                OPEN INPUT AMIGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO AMIGO - " ST-ERRO
+                   GO TO VER-FIMS.
+                OPEN INPUT AMIGO2
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO AMIGO2 - " ST-ERRO2
+                   CLOSE AMIGO
+                   GO TO VER-FIMS.
+                OPEN OUTPUT RELAT
+                IF ST-REL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO RELATORIO - " ST-REL
+                   CLOSE AMIGO
+                   CLOSE AMIGO2
+                   GO TO VER-FIMS.
+      *
+      *****************************************************
+      * PASSO 1: VARRE O ARQUIVO NA ORDEM DA CHAVE PRIMARIA*
+      * (APELIDO), CONFERINDO APELIDO E NOME NAO BRANCOS   *
+      *****************************************************
+       VER-PRIM.
+                MOVE LOW-VALUES TO APELIDO
+                START AMIGO KEY IS NOT LESS APELIDO
+                IF ST-ERRO NOT = "00"
+                   MOVE "10" TO ST-ERRO
+                ELSE
+                   READ AMIGO NEXT RECORD.
+       VER-PRIM-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO VER-ALT.
+                ADD 1 TO W-CONT-PRIM
+                IF APELIDO = SPACES
+                   MOVE SPACES TO LD-APELIDO
+                   MOVE "*** APELIDO EM BRANCO ***" TO LD-OCORR
+                   PERFORM VER-EXCEC THRU VER-EXCEC-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF NOME = SPACES
+                   MOVE APELIDO TO LD-APELIDO
+                   MOVE "*** NOME EM BRANCO ***" TO LD-OCORR
+                   PERFORM VER-EXCEC THRU VER-EXCEC-FIM
+                ELSE
+                   NEXT SENTENCE.
+                READ AMIGO NEXT RECORD
+                GO TO VER-PRIM-LOOP.
+      *
+      *****************************************************
+      * PASSO 2: VARRE O ARQUIVO NA ORDEM DA CHAVE         *
+      * ALTERNATIVA CHAVE2 (NOME). PARA CADA REGISTRO      *
+      * OBTIDO POR CHAVE2, RELE O MESMO APELIDO PELA CHAVE *
+      * PRIMARIA (VIA AMIGO2, UM SEGUNDO CONECTOR PARA O   *
+      * MESMO CAMIGO.DAT) E CONFERE SE OS DOIS CAMINHOS DE *
+      * ACESSO DEVOLVEM O MESMO REGISTRO - ISSO PEGA UM    *
+      * INDICE ALTERNATIVO CORROMPIDO MESMO QUANDO O TOTAL *
+      * DE REGISTROS LIDO PELOS DOIS CAMINHOS COINCIDE     *
+      *****************************************************
+       VER-ALT.
+                MOVE SPACES TO NOME
+                START AMIGO KEY IS NOT LESS CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "10" TO ST-ERRO
+                ELSE
+                   READ AMIGO NEXT RECORD.
+       VER-ALT-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO VER-COMPARA.
+                ADD 1 TO W-CONT-ALT
+                MOVE APELIDO TO A2-APELIDO
+                READ AMIGO2 KEY IS A2-APELIDO
+                IF ST-ERRO2 NOT = "00"
+                   MOVE APELIDO TO LD-APELIDO
+                   MOVE "*** CHAVE2 APONTA P/ REGISTRO INEXISTENTE ***"
+                                                          TO LD-OCORR
+                   PERFORM VER-EXCEC THRU VER-EXCEC-FIM
+                ELSE
+                   IF A2-NOME NOT = NOME
+                      MOVE APELIDO TO LD-APELIDO
+                      MOVE "*** CHAVE2 INCONSISTENTE C/ CHAVE PRIM. ***"
+                                                          TO LD-OCORR
+                      PERFORM VER-EXCEC THRU VER-EXCEC-FIM
+                   END-IF
+                END-IF
+                READ AMIGO NEXT RECORD
+                GO TO VER-ALT-LOOP.
+      *
+       VER-COMPARA.
+                IF W-CONT-PRIM NOT = W-CONT-ALT
+                   MOVE SPACES TO LD-APELIDO
+                   MOVE "*** CHAVE2 INCONSISTENTE ***" TO LD-OCORR
+                   PERFORM VER-EXCEC THRU VER-EXCEC-FIM.
+                GO TO VER-FIM.
+      *
+       VER-EXCEC.
+                IF W-CONT-LIN = ZEROS OR W-CONT-LIN NOT LESS W-LIN-PAG
+                   PERFORM VER-CAB THRU VER-CAB-FIM.
+                MOVE LINDET TO LINRELAT
+                WRITE LINRELAT
+                ADD 1 TO W-CONT-LIN
+                ADD 1 TO W-CONT-EXCEC.
+       VER-EXCEC-FIM.
+                EXIT.
+      *
+       VER-CAB.
+                ADD 1 TO W-CONT-PAG
+                MOVE W-CONT-PAG TO CAB1-PAG
+                IF W-CONT-PAG NOT = 1
+                   MOVE SPACES TO LINRELAT
+                   WRITE LINRELAT AFTER ADVANCING PAGE
+                ELSE
+                   NEXT SENTENCE.
+                MOVE CAB1 TO LINRELAT
+                WRITE LINRELAT
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE CAB2 TO LINRELAT
+                WRITE LINRELAT
+                MOVE ZEROS TO W-CONT-LIN.
+       VER-CAB-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       VER-FIM.
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE W-CONT-PRIM  TO LT-PRIM
+                MOVE LINTOT1 TO LINRELAT
+                WRITE LINRELAT
+                MOVE W-CONT-ALT   TO LT-ALT
+                MOVE LINTOT2 TO LINRELAT
+                WRITE LINRELAT
+                MOVE W-CONT-EXCEC TO LT-EXCEC
+                MOVE LINTOT3 TO LINRELAT
+                WRITE LINRELAT
+                CLOSE AMIGO
+                CLOSE AMIGO2
+                CLOSE RELAT.
+       VER-FIMS.
+                STOP RUN.
