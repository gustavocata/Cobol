@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTEAMI.
+       AUTHOR. LEONARDO DE JESUS BONDIOLI.
+      *******************************************************
+      * CARGA/DESCARGA EM LOTE DE AMIGOS DA FATEC (CAMIGO.DAT) *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGO
+                    COPY AMIGOSEL.
+       SELECT AUDITAMI ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-AUDIT.
+       SELECT LOTE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LOTE.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAMIGO.DAT".
+       01 REGAMIGO.
+                COPY REGAMIGO REPLACING ==:TAG:== BY == ==.
+      *
+       FD AUDITAMI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITAMI.DAT".
+       01 REGAUDIT.
+                COPY REGAUDIT.
+      *
+       FD LOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-LOTE-NOME.
+       01 REG-LOTE.
+                COPY REGAMIGO REPLACING ==:TAG:== BY ==LT-==.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-AUDIT        PIC X(02) VALUE "00".
+       77 ST-LOTE         PIC X(02) VALUE "00".
+       77 W-LOTE-NOME     PIC X(12) VALUE SPACES.
+       77 W-OPERADOR      PIC X(08) VALUE SPACES.
+       77 W-MODO          PIC X(01) VALUE SPACES.
+          88 MODO-CARGA         VALUE "C".
+          88 MODO-DESCARGA      VALUE "D".
+       77 W-CONT-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 W-CONT-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 W-CONT-REJEIT   PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+      * TABELA DE DIAS POR MES, USADA NA VALIDACAO DA DATA DE          *
+      * NASCIMENTO DOS REGISTROS CARREGADOS EM LOTE                    *
+      *-----------------------------------------------------------------
+       01 TAB-DIAS-MES-V.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 28.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+          05 FILLER          PIC 9(02) VALUE 30.
+          05 FILLER          PIC 9(02) VALUE 31.
+       01 TAB-DIAS-MES REDEFINES TAB-DIAS-MES-V.
+          05 DIAS-MES-VAL    PIC 9(02) OCCURS 12 TIMES.
+       01 W-HOJE.
+          05 W-HOJE-ANO      PIC 9(04).
+          05 W-HOJE-MES      PIC 9(02).
+          05 W-HOJE-DIA      PIC 9(02).
+       77 W-AA4           PIC 9(04) VALUE ZEROS.
+       77 W-MAXDIA        PIC 9(02) VALUE ZEROS.
+       77 W-IND           PIC 9(02) VALUE ZEROS.
+       77 W-RESTO         PIC 9(04) VALUE ZEROS.
+       77 W-BISSEXTO      PIC 9(01) VALUE ZEROS.
+          88 ANO-BISSEXTO       VALUE 1.
+       77 W-DATNASC-N     PIC 9(08) VALUE ZEROS.
+       77 W-HOJE-N        PIC 9(08) VALUE ZEROS.
+       77 W-DATA-VALIDA   PIC 9(01) VALUE ZEROS.
+          88 DATA-INVALIDA      VALUE 1.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       LOT-PARM.
+                DISPLAY "CARGA/DESCARGA EM LOTE DE AMIGOS DA FATEC"
+                DISPLAY "C = CARGA (ARQUIVO -> CAMIGO)"
+                DISPLAY "D = DESCARGA (CAMIGO -> ARQUIVO)"
+                ACCEPT W-MODO FROM CONSOLE
+                IF W-MODO NOT = "C" AND "c" AND "D" AND "d"
+                   DISPLAY "*** MODO INVALIDO - DIGITE C OU D ***"
+                   GO TO LOT-PARM.
+                IF W-MODO = "c" MOVE "C" TO W-MODO.
+                IF W-MODO = "d" MOVE "D" TO W-MODO.
+                IF MODO-CARGA
+                   GO TO LOT-CARGA.
+                GO TO LOT-DESCARGA.
+      *
+      *****************************************
+      * CARGA: LE O ARQUIVO PLANO E GRAVA AMIGO *
+      *****************************************
+       LOT-CARGA.
+                MOVE "LOTEAMI.TXT" TO W-LOTE-NOME
+                OPEN INPUT LOTE
+                IF ST-LOTE NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CARGA - "
+                                                            ST-LOTE
+                   GO TO LOT-FIMS.
+       LOT-OPERADOR.
+                DISPLAY "CODIGO DO OPERADOR: "
+                ACCEPT W-OPERADOR FROM CONSOLE
+                IF W-OPERADOR = SPACES
+                   DISPLAY "*** OPERADOR E OBRIGATORIO ***"
+                   GO TO LOT-OPERADOR.
+                OPEN I-O AMIGO
+                IF ST-ERRO NOT = "00"
+                     IF ST-ERRO = "30"
+                           OPEN OUTPUT AMIGO
+                           CLOSE AMIGO
+                           OPEN I-O AMIGO
+                        ELSE
+                           DISPLAY "ERRO NA ABERTURA DO AMIGO - "
+                                                            ST-ERRO
+                           CLOSE LOTE
+                           GO TO LOT-FIMS
+                     ELSE
+                         NEXT SENTENCE.
+                OPEN EXTEND AUDITAMI
+                IF ST-AUDIT NOT = "00"
+                     IF ST-AUDIT = "30"
+                           OPEN OUTPUT AUDITAMI
+                           CLOSE AUDITAMI
+                           OPEN EXTEND AUDITAMI
+                        ELSE
+                           DISPLAY "ERRO NA ABERTURA DO AUDITAMI - "
+                                                            ST-AUDIT
+                           CLOSE LOTE
+                           CLOSE AMIGO
+                           GO TO LOT-FIMS
+                     ELSE
+                         NEXT SENTENCE.
+                READ LOTE AT END MOVE "10" TO ST-LOTE.
+       LOT-CARGA-LOOP.
+                IF ST-LOTE = "10"
+                   GO TO LOT-CARGA-FIM.
+                ADD 1 TO W-CONT-LIDOS
+                IF LT-APELIDO = SPACES OR LT-NOME = SPACES
+                                        OR LT-EMAIL = SPACES
+                   ADD 1 TO W-CONT-REJEIT
+                ELSE
+                   MOVE LT-APELIDO    TO APELIDO
+                   MOVE LT-NOME       TO NOME
+                   MOVE LT-EMAIL      TO EMAIL
+                   MOVE LT-DATANASCT  TO DATANASCT
+                   MOVE LT-TELEFONE   TO TELEFONE
+                   MOVE LT-CATEGORIA  TO CATEGORIA
+                   IF CATEGORIA = "e" MOVE "E" TO CATEGORIA END-IF
+                   IF CATEGORIA = "d" MOVE "D" TO CATEGORIA END-IF
+                   IF CATEGORIA = "a" MOVE "A" TO CATEGORIA END-IF
+                   IF CATEGORIA = "h" MOVE "H" TO CATEGORIA END-IF
+                   IF CATEGORIA NOT = "E" AND "D" AND "A" AND "H"
+                      ADD 1 TO W-CONT-REJEIT
+                   ELSE
+                      PERFORM LOT-VALDATA THRU LOT-VALDATA-FIM
+                      IF DATA-INVALIDA
+                         ADD 1 TO W-CONT-REJEIT
+                      ELSE
+                         WRITE REGAMIGO
+                         IF ST-ERRO = "00" OR "02"
+                            ADD 1 TO W-CONT-GRAVADOS
+                            PERFORM LOT-AUDGRAVA THRU LOT-AUDGRAVA-FIM
+                         ELSE
+                            ADD 1 TO W-CONT-REJEIT
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF.
+                READ LOTE AT END MOVE "10" TO ST-LOTE
+                GO TO LOT-CARGA-LOOP.
+       LOT-CARGA-FIM.
+                CLOSE LOTE
+                CLOSE AMIGO
+                CLOSE AUDITAMI
+                DISPLAY "REGISTROS LIDOS......: " W-CONT-LIDOS
+                DISPLAY "REGISTROS GRAVADOS...: " W-CONT-GRAVADOS
+                DISPLAY "REGISTROS REJEITADOS.: " W-CONT-REJEIT
+                GO TO LOT-FIMS.
+      *
+      *****************************************************
+      * VALIDACAO DA DATA DE NASCIMENTO DE UM REGISTRO     *
+      * CARREGADO EM LOTE - MESMOS CRITERIOS DO CADASTRO   *
+      * INTERATIVO (INC-008 EM CAMIGO)                     *
+      *****************************************************
+       LOT-VALDATA.
+                MOVE ZEROS TO W-DATA-VALIDA
+                IF MES < 1 OR MES > 12
+                   MOVE 1 TO W-DATA-VALIDA
+                   GO TO LOT-VALDATA-FIM.
+                IF SEC NOT = 19 AND SEC NOT = 20
+                   MOVE 1 TO W-DATA-VALIDA
+                   GO TO LOT-VALDATA-FIM.
+                COMPUTE W-AA4 = SEC * 100 + ANOD
+                PERFORM LOT-BISSEXTO THRU LOT-BISSEXTO-FIM
+                MOVE DIAS-MES-VAL (MES) TO W-MAXDIA
+                IF MES = 02 AND ANO-BISSEXTO
+                   MOVE 29 TO W-MAXDIA.
+                IF DIA < 1 OR DIA > W-MAXDIA
+                   MOVE 1 TO W-DATA-VALIDA
+                   GO TO LOT-VALDATA-FIM.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-DATNASC-N = W-AA4 * 10000 + MES * 100 + DIA
+                COMPUTE W-HOJE-N = W-HOJE-ANO * 10000
+                                        + W-HOJE-MES * 100 + W-HOJE-DIA
+                IF W-DATNASC-N > W-HOJE-N
+                   MOVE 1 TO W-DATA-VALIDA
+                   GO TO LOT-VALDATA-FIM.
+                IF W-HOJE-ANO - W-AA4 > 110
+                   MOVE 1 TO W-DATA-VALIDA.
+       LOT-VALDATA-FIM.
+                EXIT.
+      *
+       LOT-BISSEXTO.
+                MOVE ZEROS TO W-BISSEXTO
+                DIVIDE W-AA4 BY 4 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   GO TO LOT-BISSEXTO-FIM.
+                DIVIDE W-AA4 BY 100 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO NOT = ZEROS
+                   MOVE 1 TO W-BISSEXTO
+                   GO TO LOT-BISSEXTO-FIM.
+                DIVIDE W-AA4 BY 400 GIVING W-IND REMAINDER W-RESTO
+                IF W-RESTO = ZEROS
+                   MOVE 1 TO W-BISSEXTO.
+       LOT-BISSEXTO-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE AUDITORIA *
+      **********************
+       LOT-AUDGRAVA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                MOVE "I" TO AUD-ACAO
+                MOVE W-OPERADOR TO AUD-OPERADOR
+                MOVE APELIDO    TO AUD-APELIDO
+                MOVE SPACES     TO AUD-ANTES
+                MOVE REGAMIGO   TO AUD-DEPOIS
+                WRITE REGAUDIT
+                IF ST-AUDIT NOT = "00"
+                   DISPLAY "ERRO NA GRAVACAO DO AUDITAMI - " ST-AUDIT.
+       LOT-AUDGRAVA-FIM.
+                EXIT.
+      *
+      *********************************************
+      * DESCARGA: LE AMIGO EM ORDEM DE APELIDO E   *
+      * GRAVA O ARQUIVO PLANO                      *
+      *********************************************
+       LOT-DESCARGA.
+                MOVE "EXPAMI.TXT" TO W-LOTE-NOME
+                OPEN INPUT AMIGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO AMIGO - " ST-ERRO
+                   GO TO LOT-FIMS.
+                OPEN OUTPUT LOTE
+                IF ST-LOTE NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE DESCARGA -"
+                                                            ST-LOTE
+                   CLOSE AMIGO
+                   GO TO LOT-FIMS.
+                MOVE LOW-VALUES TO APELIDO
+                START AMIGO KEY IS NOT LESS APELIDO
+                IF ST-ERRO NOT = "00"
+                   MOVE "10" TO ST-ERRO
+                ELSE
+                   READ AMIGO NEXT RECORD.
+       LOT-DESCARGA-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO LOT-DESCARGA-FIM.
+                MOVE APELIDO    TO LT-APELIDO
+                MOVE NOME       TO LT-NOME
+                MOVE EMAIL      TO LT-EMAIL
+                MOVE DATANASCT  TO LT-DATANASCT
+                MOVE TELEFONE   TO LT-TELEFONE
+                MOVE CATEGORIA  TO LT-CATEGORIA
+                WRITE REG-LOTE
+                ADD 1 TO W-CONT-GRAVADOS
+                READ AMIGO NEXT RECORD
+                GO TO LOT-DESCARGA-LOOP.
+       LOT-DESCARGA-FIM.
+                CLOSE AMIGO
+                CLOSE LOTE
+                DISPLAY "REGISTROS EXPORTADOS.: " W-CONT-GRAVADOS.
+       LOT-FIMS.
+                STOP RUN.
