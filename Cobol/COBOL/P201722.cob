@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAMIGO01.
+       AUTHOR. LEONARDO DE JESUS BONDIOLI.
+      *****************************************************
+      * RELATORIO ALFABETICO DE AMIGOS DA FATEC (POR NOME) *
+      *****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGO
+                    COPY AMIGOSEL.
+       SELECT RELAT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CAMIGO.DAT".
+       01 REGAMIGO.
+                COPY REGAMIGO REPLACING ==:TAG:== BY == ==.
+      *
+       FD RELAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RAMIGO01.LST".
+       01 LINRELAT            PIC X(82).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 W-CONT-LIN   PIC 9(02) VALUE ZEROS.
+       77 W-CONT-PAG   PIC 9(04) VALUE ZEROS.
+       77 W-CONT-REG   PIC 9(06) VALUE ZEROS.
+       77 W-LIN-PAG    PIC 9(02) VALUE 50.
+      *
+       01 CAB1.
+          05 FILLER          PIC X(20) VALUE "FATEC - CADASTRO DE ".
+          05 FILLER          PIC X(24) VALUE "AMIGOS - ORDEM ALFABET.".
+          05 FILLER          PIC X(08) VALUE "PAGINA: ".
+          05 CAB1-PAG        PIC ZZZ9.
+       01 CAB2.
+          05 FILLER          PIC X(12) VALUE "APELIDO".
+          05 FILLER          PIC X(30) VALUE "NOME".
+          05 FILLER          PIC X(30) VALUE "EMAIL".
+          05 FILLER          PIC X(10) VALUE "NASCTO.".
+       01 LINDET.
+          05 LD-APELIDO      PIC X(12).
+          05 LD-NOME         PIC X(30).
+          05 LD-EMAIL        PIC X(30).
+          05 LD-NASCTO       PIC 99.99.9999.
+       01 LINTOT.
+          05 FILLER          PIC X(26) VALUE
+                              "TOTAL DE AMIGOS LISTADOS:".
+          05 LT-TOTAL        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+                OPEN INPUT AMIGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO AMIGO - " ST-ERRO
+                   GO TO REL-FIMS.
+                OPEN OUTPUT RELAT
+                IF ST-REL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO RELATORIO - " ST-REL
+                   CLOSE AMIGO
+                   GO TO REL-FIMS.
+                MOVE SPACES TO NOME
+                START AMIGO KEY IS NOT LESS CHAVE2
+                IF ST-ERRO NOT = "00"
+                   MOVE "10" TO ST-ERRO
+                ELSE
+                   READ AMIGO NEXT RECORD.
+       REL-LOOP.
+                IF ST-ERRO = "10"
+                   GO TO REL-FIM.
+                IF W-CONT-LIN = ZEROS OR W-CONT-LIN NOT LESS W-LIN-PAG
+                   PERFORM REL-CAB THRU REL-CAB-FIM.
+                MOVE APELIDO    TO LD-APELIDO
+                MOVE NOME       TO LD-NOME
+                MOVE EMAIL      TO LD-EMAIL
+                MOVE DATANASCT  TO LD-NASCTO
+                MOVE LINDET     TO LINRELAT
+                WRITE LINRELAT
+                ADD 1 TO W-CONT-LIN
+                ADD 1 TO W-CONT-REG
+                READ AMIGO NEXT RECORD
+                GO TO REL-LOOP.
+      *
+       REL-CAB.
+                ADD 1 TO W-CONT-PAG
+                MOVE W-CONT-PAG TO CAB1-PAG
+                IF W-CONT-PAG NOT = 1
+                   MOVE SPACES TO LINRELAT
+                   WRITE LINRELAT AFTER ADVANCING PAGE
+                ELSE
+                   NEXT SENTENCE.
+                MOVE CAB1 TO LINRELAT
+                WRITE LINRELAT
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE CAB2 TO LINRELAT
+                WRITE LINRELAT
+                MOVE ZEROS TO W-CONT-LIN.
+       REL-CAB-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       REL-FIM.
+                MOVE SPACES TO LINRELAT
+                WRITE LINRELAT
+                MOVE W-CONT-REG TO LT-TOTAL
+                MOVE LINTOT TO LINRELAT
+                WRITE LINRELAT
+                CLOSE AMIGO
+                CLOSE RELAT.
+       REL-FIMS.
+                STOP RUN.
