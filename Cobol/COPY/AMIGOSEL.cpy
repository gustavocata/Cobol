@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * COPY AMIGOSEL
+      * CLAUSULAS DE SELECAO DO ARQUIVO CAMIGO.DAT, COMUNS A TODOS OS
+      * PROGRAMAS QUE ABREM O ARQUIVO AMIGO. O PROGRAMA QUE UTILIZAR
+      * ESTA COPY DEVE DECLARAR 77 ST-ERRO PIC X(02) EM WORKING-STORAGE.
+      *----------------------------------------------------------------
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CHAVE3 = EMAIL.
