@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * COPY REGAUDIT
+      * LAYOUT DO REGISTRO DE AUDITORIA DO CADASTRO DE AMIGOS DA FATEC.
+      * GRAVADO NO ARQUIVO AUDITAMI.DAT A CADA INCLUSAO, ALTERACAO OU
+      * EXCLUSAO EM REGAMIGO, COM A IMAGEM DO REGISTRO ANTES E DEPOIS
+      * DA OPERACAO E O OPERADOR RESPONSAVEL.
+      *----------------------------------------------------------------
+       03 AUD-TIMESTAMP.
+          05 AUD-DATA        PIC 9(08).
+          05 AUD-HORA        PIC 9(08).
+       03 AUD-OPERADOR       PIC X(08).
+       03 AUD-ACAO           PIC X(01).
+          88 AUD-INCLUSAO    VALUE "I".
+          88 AUD-ALTERACAO   VALUE "A".
+          88 AUD-EXCLUSAO    VALUE "E".
+       03 AUD-APELIDO        PIC X(12).
+       03 AUD-ANTES.
+          COPY REGAMIGO REPLACING ==:TAG:== BY ==ANT-==.
+       03 AUD-DEPOIS.
+          COPY REGAMIGO REPLACING ==:TAG:== BY ==DEP-==.
