@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      * COPY REGAMIGO
+      * LAYOUT PADRAO DO REGISTRO DE AMIGO DA FATEC (CAMIGO.DAT)
+      * USAR COPY REGAMIGO REPLACING ==:TAG:== BY == ==. PARA A
+      * AREA NORMAL DO REGISTRO, OU BY ==xx-== PARA OBTER UMA SEGUNDA
+      * COPIA DA ESTRUTURA COM PREFIXO PROPRIO (EX.: ANTES/DEPOIS).
+      * NIVEL INICIAL 05 PARA PERMITIR O USO DA COPY TANTO DIRETO SOB
+      * UM 01 QUANTO SOB UM GRUPO INTERMEDIARIO (EX.: REGAUDIT).
+      *----------------------------------------------------------------
+                05 :TAG:APELIDO         PIC X(12).
+                05 :TAG:NOME            PIC X(30).
+                05 :TAG:EMAIL           PIC X(30).
+                05 :TAG:DATANASCT.
+                   07 :TAG:DIA          PIC 9(02).
+                   07 :TAG:MES          PIC 9(02).
+                   07 :TAG:ANO.
+                      09 :TAG:SEC       PIC 9(02).
+                      09 :TAG:ANOD      PIC 9(02).
+                05 :TAG:TELEFONE        PIC X(15).
+                05 :TAG:CATEGORIA       PIC X(01).
+                   88 :TAG:CAT-ESTUDANTE   VALUE "E".
+                   88 :TAG:CAT-DOCENTE     VALUE "D".
+                   88 :TAG:CAT-EX-ALUNO    VALUE "A".
+                   88 :TAG:CAT-HONORARIO   VALUE "H".
